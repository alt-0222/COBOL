@@ -10,72 +10,894 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CARSORT
-       AUTHOR.        Eva W. Lee
+       PROGRAM-ID.    CARSORT.
+       AUTHOR.        Eva W Lee.
+      *------------------------------------------------------------
+      * Modification History
+      *
+      *   2026-08-09  DWM  Carry a CAR-CATEGORY code through the
+      *                    merge/sort so the sorted list shows
+      *                    which feed (electric/hybrid/SUV) each
+      *                    car came from.
+      *------------------------------------------------------------
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS CARSORT-PRICE-CHARS IS "0" THRU "9", "$", ",", ".",
+               " ".
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CARLIST-B ASSIGN TO CARELEC.
            SELECT CARLIST-M ASSIGN TO CARHYB.
            SELECT CARLIST-J ASSIGN TO CARSUV.
+           SELECT CARLIST-T ASSIGN TO CARSED.
+      *
+      * Categorized working copies of the four feeds above - the
+      * category code can only be stamped while we still know which
+      * physical file a record came from, so each feed is copied
+      * through here before the MERGE, which sees only CAR-NAME-W.
+      *
+           SELECT CARLIST-BV ASSIGN TO CARELECV.
+           SELECT CARLIST-MV ASSIGN TO CARHYBV.
+           SELECT CARLIST-JV ASSIGN TO CARSUVV.
+           SELECT CARLIST-TV ASSIGN TO CARSEDV.
            SELECT CARLIST-WORK ASSIGN TO WRK.
            SELECT CARLIST-MERGE ASSIGN TO CARLSTMRG.
            SELECT CARLIST-SORTED ASSIGN TO CARSORTED.
+      *
+      * Offenders pulled out of the feeds ahead of the merge -
+      * blank names, zero/negative prices, non-numeric prices.
+      *
+           SELECT CARSORT-EXCEPT ASSIGN TO CAREXCPT.
+      *
+      * Operator run-control log - per-feed, merge and sort counts
+      * plus the run date/time, so a short or empty feed shows up
+      * without having to count every file by hand.
+      *
+           SELECT CARSORT-RUNLOG ASSIGN TO CARRNLOG.
+      *
+      * Review list of car names that showed up in more than one of
+      * the electric/hybrid/SUV feeds, so the buyer can pick which
+      * category is authoritative instead of double-counting them.
+      *
+           SELECT CARSORT-DUPR ASSIGN TO CARDUPR.
+      *
+      * Price-tier extracts split off CARLIST-SORTED for the
+      * marketing mailers - budget under $30K, mid $30K-$60K,
+      * luxury over $60K.
+      *
+           SELECT CARLIST-BUDGET ASSIGN TO CARBUDGT.
+           SELECT CARLIST-MIDRNG ASSIGN TO CARMIDRG.
+           SELECT CARLIST-LUXURY ASSIGN TO CARLUXRY.
+      *
+      * Restart checkpoint - set once the merge step completes so a
+      * resubmit after an abend in the SORT step can pick up the
+      * already-merged CARLIST-MERGE instead of re-merging the
+      * three feeds from zero.
+      *
+           SELECT CARSORT-CKPT ASSIGN TO CARCKPT
+               FILE STATUS IS WS-CKPT-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        SD  CARLIST-WORK.
        01  CAR-REC.
+           05 CAR-REC-TYPE-W  PIC X(01).
            05 CAR-NAME-W      PIC X(50).
            05 CAR-PRICE-W     PIC $$,$$$,$$9.99.
-           05 FILLER PIC X(17).
+           05 CAR-CATEGORY-W  PIC X(04).
+           05 FILLER PIC X(12).
       *
        FD  CARLIST-MERGE RECORDING MODE F.
        01 CAR-MERG.
+           05 CAR-REC-TYPE-M  PIC X(01).
            05 CAR-NAME-M      PIC X(50).
            05 CAR-PRICE-M     PIC $$,$$$,$$9.99.
-           05 FILLER PIC X(17).
+           05 CAR-CATEGORY-M  PIC X(04).
+           05 FILLER PIC X(12).
 
        FD  CARLIST-SORTED RECORDING MODE F.
        01  PRINT-REC.
+           05  CAR-REC-TYPE-S  PIC X(01).
            05  CAR-NAME-S      PIC X(50).
            05  CAR-PRICE-S     PIC $$,$$$,$$9.99.
-           05  FILLER PIC X(17).
+           05  CAR-CATEGORY-S  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+      * CAR-REC-TYPE-S is 'D' for a real detail row or 'T' for the
+      * trailer record CLOSE-STOP appends - see TRAILER-REC below,
+      * which redefines this same 80-byte record.
+      *
+       01  TRAILER-REC REDEFINES PRINT-REC.
+           05  TRL-REC-TYPE        PIC X(01).
+           05  TRL-RECORD-COUNT    PIC 9(07).
+           05  TRL-TOTAL-VALUE     PIC $$$,$$$,$$9.99.
+           05  FILLER PIC X(58).
+      *
+      * CAR-CATEGORY-x is the feed the row came from:
+      *   ELEC = CARLIST-B (electric), HYB = CARLIST-M (hybrid),
+      *   SUV  = CARLIST-J (SUV),      SED = CARLIST-T (sedan/truck)
+      *
+      * Each of CARLIST-B/M/J now opens with a one-time generation
+      * header record ahead of its car detail rows, carrying the date
+      * the feed was produced - HDR-GEN-DATE-x below.  VALIDATE-RECORDS
+      * reads it first and checks it against today's run date so a
+      * feed that was not regenerated today stops the run instead of
+      * being merged in silently.  CARLIST-T (sedans/trucks) was added
+      * after this convention and still ships with no header.
       *
        FD  CARLIST-B RECORDING MODE F.
        01  ELEC-FIELDS.
            05  CAR-NAME-B      PIC X(50).
            05  CAR-PRICE-B     PIC $$,$$$,$$9.99.
+           05  CAR-PRICE-B-RAW REDEFINES CAR-PRICE-B PIC X(13).
            05  FILLER PIC X(17).
+       01  ELEC-HEADER REDEFINES ELEC-FIELDS.
+           05  HDR-ID-B         PIC X(03).
+           05  FILLER PIC X(02).
+           05  HDR-GEN-DATE-B   PIC 9(08).
+           05  FILLER PIC X(67).
       *
        FD  CARLIST-M RECORDING MODE F.
        01  HYB-FIELDS.
            05  CAR-NAME-M       PIC X(50).
            05  CAR-PRICE-M     PIC $$,$$$,$$9.99.
+           05  CAR-PRICE-M-RAW REDEFINES CAR-PRICE-M PIC X(13).
            05  FILLER PIC X(17).
+       01  HYB-HEADER REDEFINES HYB-FIELDS.
+           05  HDR-ID-M         PIC X(03).
+           05  FILLER PIC X(02).
+           05  HDR-GEN-DATE-M   PIC 9(08).
+           05  FILLER PIC X(67).
       *
        FD  CARLIST-J RECORDING MODE F.
        01  SUV-FIELDS.
            05  CAR-NAME-I       PIC X(50).
            05  CAR-PRICE-I     PIC $$,$$$,$$9.99.
+           05  CAR-PRICE-I-RAW REDEFINES CAR-PRICE-I PIC X(13).
            05  FILLER PIC X(17).
+       01  SUV-HEADER REDEFINES SUV-FIELDS.
+           05  HDR-ID-J         PIC X(03).
+           05  FILLER PIC X(02).
+           05  HDR-GEN-DATE-J   PIC 9(08).
+           05  FILLER PIC X(67).
+      *
+       FD  CARLIST-T RECORDING MODE F.
+       01  SED-FIELDS.
+           05  CAR-NAME-T       PIC X(50).
+           05  CAR-PRICE-T      PIC $$,$$$,$$9.99.
+           05  CAR-PRICE-T-RAW  REDEFINES CAR-PRICE-T PIC X(13).
+           05  FILLER PIC X(17).
+      *
+       FD  CARLIST-BV RECORDING MODE F.
+       01  ELEC-FIELDS-V.
+           05  CAR-REC-TYPE-BV  PIC X(01).
+           05  CAR-NAME-BV      PIC X(50).
+           05  CAR-PRICE-BV     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-BV  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARLIST-MV RECORDING MODE F.
+       01  HYB-FIELDS-V.
+           05  CAR-REC-TYPE-MV  PIC X(01).
+           05  CAR-NAME-MV      PIC X(50).
+           05  CAR-PRICE-MV     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-MV  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARLIST-JV RECORDING MODE F.
+       01  SUV-FIELDS-V.
+           05  CAR-REC-TYPE-JV  PIC X(01).
+           05  CAR-NAME-JV      PIC X(50).
+           05  CAR-PRICE-JV     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-JV  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARLIST-TV RECORDING MODE F.
+       01  SED-FIELDS-V.
+           05  CAR-REC-TYPE-TV  PIC X(01).
+           05  CAR-NAME-TV      PIC X(50).
+           05  CAR-PRICE-TV     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-TV  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARSORT-EXCEPT RECORDING MODE F.
+       01  EXCEPT-LINE.
+           05  EXCEPT-FEED      PIC X(04).
+           05  FILLER PIC X(01).
+           05  EXCEPT-NAME      PIC X(50).
+           05  FILLER PIC X(01).
+           05  EXCEPT-REASON    PIC X(24).
+      *
+       FD  CARSORT-RUNLOG RECORDING MODE F.
+       01  RUNLOG-LINE          PIC X(80).
+      *
+       FD  CARSORT-DUPR RECORDING MODE F.
+       01  DUPR-LINE.
+           05  DUPR-NAME             PIC X(50).
+           05  FILLER PIC X(01).
+           05  DUPR-FIRST-CATEGORY   PIC X(04).
+           05  FILLER PIC X(01).
+           05  DUPR-SECOND-CATEGORY  PIC X(04).
+           05  FILLER PIC X(20).
+      *
+       FD  CARLIST-BUDGET RECORDING MODE F.
+       01  BUDGET-REC.
+           05  CAR-REC-TYPE-BG  PIC X(01).
+           05  CAR-NAME-BG      PIC X(50).
+           05  CAR-PRICE-BG     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-BG  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARLIST-MIDRNG RECORDING MODE F.
+       01  MIDRNG-REC.
+           05  CAR-REC-TYPE-MR  PIC X(01).
+           05  CAR-NAME-MR      PIC X(50).
+           05  CAR-PRICE-MR     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-MR  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARLIST-LUXURY RECORDING MODE F.
+       01  LUXURY-REC.
+           05  CAR-REC-TYPE-LX  PIC X(01).
+           05  CAR-NAME-LX      PIC X(50).
+           05  CAR-PRICE-LX     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-LX  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARSORT-CKPT RECORDING MODE F.
+       01  CKPT-REC.
+           05  CKPT-STEP-CODE   PIC X(08).
+           05  CKPT-ELEC-COUNT  PIC 9(07).
+           05  CKPT-HYB-COUNT   PIC 9(07).
+           05  CKPT-SUV-COUNT   PIC 9(07).
+           05  CKPT-SED-COUNT   PIC 9(07).
+      *
+      *----------------------
+       WORKING-STORAGE SECTION.
+      *----------------------
+       01  WS-SWITCHES.
+           05  WS-ELEC-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-ELEC-EOF             VALUE 'Y'.
+           05  WS-HYB-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-HYB-EOF              VALUE 'Y'.
+           05  WS-SUV-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-SUV-EOF              VALUE 'Y'.
+           05  WS-SED-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-SED-EOF              VALUE 'Y'.
+           05  WS-VALID-SW         PIC X(01) VALUE 'Y'.
+               88  WS-RECORD-VALID         VALUE 'Y'.
+               88  WS-RECORD-INVALID       VALUE 'N'.
+           05  WS-MERGE-EOF-SW     PIC X(01) VALUE 'N'.
+               88  WS-MERGE-EOF            VALUE 'Y'.
+           05  WS-SORTED-EOF-SW    PIC X(01) VALUE 'N'.
+               88  WS-SORTED-EOF           VALUE 'Y'.
+           05  WS-DUP-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-DUP-FOUND            VALUE 'Y'.
+           05  WS-SPLIT-EOF-SW     PIC X(01) VALUE 'N'.
+               88  WS-SPLIT-EOF            VALUE 'Y'.
+           05  WS-MERGE-DONE-SW    PIC X(01) VALUE 'N'.
+               88  WS-MERGE-ALREADY-DONE   VALUE 'Y'.
+           05  WS-ABORT-SW         PIC X(01) VALUE 'N'.
+               88  WS-RUN-ABORTED          VALUE 'Y'.
+           05  WS-SEEN-FULL-SW     PIC X(01) VALUE 'N'.
+               88  WS-SEEN-TABLE-FULL      VALUE 'Y'.
+      *
+       01  WS-CKPT-STATUS          PIC X(02).
+      *
+       01  WS-COUNTERS.
+           05  WS-EXCEPT-COUNT     PIC 9(07) COMP VALUE 0.
+           05  WS-ELEC-COUNT       PIC 9(07) COMP VALUE 0.
+           05  WS-HYB-COUNT        PIC 9(07) COMP VALUE 0.
+           05  WS-SUV-COUNT        PIC 9(07) COMP VALUE 0.
+           05  WS-SED-COUNT        PIC 9(07) COMP VALUE 0.
+           05  WS-MERGE-COUNT      PIC 9(07) COMP VALUE 0.
+           05  WS-SORTED-COUNT     PIC 9(07) COMP VALUE 0.
+           05  WS-DUPR-COUNT       PIC 9(07) COMP VALUE 0.
+      *
+      * Names seen so far across the electric/hybrid/SUV feeds, used
+      * to flag the same car name showing up under two categories.
+      *
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-SEEN-IDX.
+               10  WS-SEEN-NAME      PIC X(50).
+               10  WS-SEEN-CATEGORY  PIC X(04).
+       01  WS-SEEN-COUNT           PIC 9(05) COMP VALUE 0.
+       01  WS-DUP-MATCH-CATEGORY   PIC X(04).
+      *
+       01  WS-AMOUNTS.
+           05  WS-PRICE-NUM        PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-VALUE      PIC S9(09)V99 COMP-3 VALUE 0.
+           05  WS-CHECK-PRICE-NUM  PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-TIER-PRICE-NUM   PIC S9(07)V99 COMP-3 VALUE 0.
+      *
+       01  WS-RUN-DATE-TIME.
+           05  WS-RUN-DATE         PIC 9(08).
+           05  WS-RUN-TIME         PIC 9(08).
+      *
+       01  WS-RUNLOG-LINE-1.
+           05  FILLER              PIC X(16) VALUE 'CARSORT RUN LOG '.
+           05  FILLER              PIC X(05) VALUE 'DATE:'.
+           05  WS-LOG-DATE-ED      PIC 9999/99/99.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'TIME:'.
+           05  WS-LOG-TIME-ED      PIC 9(08).
+      *
+       01  WS-RUNLOG-LINE-2.
+           05  FILLER              PIC X(18) VALUE 'ELECTRIC (CARELEC)'.
+           05  WS-LOG-ELEC-ED      PIC ZZZ,ZZ9.
+      *
+       01  WS-RUNLOG-LINE-3.
+           05  FILLER              PIC X(18) VALUE 'HYBRID   (CARHYB)'.
+           05  WS-LOG-HYB-ED       PIC ZZZ,ZZ9.
+      *
+       01  WS-RUNLOG-LINE-4.
+           05  FILLER              PIC X(18) VALUE 'SUV      (CARSUV)'.
+           05  WS-LOG-SUV-ED       PIC ZZZ,ZZ9.
+      *
+       01  WS-RUNLOG-LINE-5.
+           05  FILLER              PIC X(18) VALUE 'SEDAN/TRK (CARSED)'.
+           05  WS-LOG-SED-ED       PIC ZZZ,ZZ9.
+      *
+       01  WS-RUNLOG-LINE-6.
+           05  FILLER              PIC X(18) VALUE 'MERGED RECORDS    '.
+           05  WS-LOG-MERGE-ED     PIC ZZZ,ZZ9.
+      *
+       01  WS-RUNLOG-LINE-7.
+           05  FILLER              PIC X(18) VALUE 'SORTED RECORDS    '.
+           05  WS-LOG-SORTED-ED    PIC ZZZ,ZZ9.
+      *
+       01  WS-EXCEPT-FIELDS.
+           05  WS-EXCEPT-FEED      PIC X(04).
+           05  WS-EXCEPT-NAME      PIC X(50).
+           05  WS-REJECT-REASON    PIC X(24).
       *
-       
       *------------------
        PROCEDURE DIVISION.
       *------------------
        PROCESS-RECORDS.
-           DISPLAY "MERGING FILES"
-           MERGE CARLIST-WORK ON ASCENDING KEY CAR-NAME-W IN CAR-REC
-           USING CARLIST-B, CARLIST-M, CARLIST-J GIVING CARLIST-MERGE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM CHECK-RESTART-STATUS
+
+           IF WS-MERGE-ALREADY-DONE
+               DISPLAY "RESTART DETECTED - CARLIST-MERGE ALREADY BUILT"
+               DISPLAY "SKIPPING VALIDATION AND MERGE, RESUMING AT SORT"
+           ELSE
+               DISPLAY "VALIDATING INPUT FEEDS"
+               PERFORM VALIDATE-RECORDS
+
+               IF WS-RUN-ABORTED
+                   GO TO ABORT-STOP
+               END-IF
+
+               DISPLAY "MERGING FILES"
+               MERGE CARLIST-WORK ON ASCENDING KEY CAR-NAME-W IN CAR-REC
+               USING CARLIST-BV, CARLIST-MV, CARLIST-JV, CARLIST-TV
+               GIVING CARLIST-MERGE
+
+               PERFORM SAVE-MERGE-CHECKPOINT
+           END-IF
+
+           PERFORM COUNT-MERGE-RECORDS
 
            DISPLAY "SORTING RECORDS".
            SORT CARLIST-WORK ON ASCENDING KEY CAR-PRICE-W IN CAR-REC
-           USING CARLIST-MERGE GIVING CARLIST-SORTED.
+           USING CARLIST-MERGE GIVING CARLIST-SORTED
+
+           PERFORM COUNT-SORTED-RECORDS
+           PERFORM WRITE-TRAILER-RECORD
+
+           DISPLAY "SPLITTING PRICE TIERS"
+           PERFORM SPLIT-PRICE-TIERS
+
+           PERFORM CLEAR-CHECKPOINT
+
+           GO TO CLOSE-STOP.
+      *
+      * Restart support - CHECK-RESTART-STATUS reads CARSORT-CKPT left
+      * behind by a prior run.  A 'MERGEOK ' code means that run got
+      * all the way through the MERGE step before it abended, so this
+      * run can resume at SORT using the CARLIST-MERGE already on disk
+      * instead of re-validating and re-merging CARLIST-B/M/J/T.  The
+      * per-feed counts from that prior run are carried in the same
+      * checkpoint record and restored here too, so WRITE-RUNLOG still
+      * has real counts to report instead of zeros left over from a
+      * skipped VALIDATE-RECORDS.  SAVE-MERGE-CHECKPOINT lays that
+      * marker and those counts down right after a fresh merge
+      * completes; CLEAR-CHECKPOINT empties it again once the whole
+      * job finishes cleanly, so the next normal run starts from zero.
+      *
+       CHECK-RESTART-STATUS.
+           OPEN INPUT CARSORT-CKPT
+           IF WS-CKPT-STATUS = '00'
+               READ CARSORT-CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STEP-CODE = 'MERGEOK '
+                           SET WS-MERGE-ALREADY-DONE TO TRUE
+                           MOVE CKPT-ELEC-COUNT TO WS-ELEC-COUNT
+                           MOVE CKPT-HYB-COUNT  TO WS-HYB-COUNT
+                           MOVE CKPT-SUV-COUNT  TO WS-SUV-COUNT
+                           MOVE CKPT-SED-COUNT  TO WS-SED-COUNT
+                       END-IF
+               END-READ
+               CLOSE CARSORT-CKPT
+           END-IF.
+
+       SAVE-MERGE-CHECKPOINT.
+           OPEN OUTPUT CARSORT-CKPT
+           MOVE 'MERGEOK ' TO CKPT-STEP-CODE
+           MOVE WS-ELEC-COUNT TO CKPT-ELEC-COUNT
+           MOVE WS-HYB-COUNT  TO CKPT-HYB-COUNT
+           MOVE WS-SUV-COUNT  TO CKPT-SUV-COUNT
+           MOVE WS-SED-COUNT  TO CKPT-SED-COUNT
+           WRITE CKPT-REC
+           CLOSE CARSORT-CKPT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CARSORT-CKPT
+           CLOSE CARSORT-CKPT.
+
+       COUNT-MERGE-RECORDS.
+           OPEN INPUT CARLIST-MERGE
+           PERFORM TALLY-MERGE-RECORD UNTIL WS-MERGE-EOF
+           CLOSE CARLIST-MERGE.
+
+       TALLY-MERGE-RECORD.
+           READ CARLIST-MERGE
+               AT END
+                   SET WS-MERGE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-MERGE-COUNT
+           END-READ.
+
+       COUNT-SORTED-RECORDS.
+           OPEN INPUT CARLIST-SORTED
+           PERFORM TALLY-SORTED-RECORD UNTIL WS-SORTED-EOF
+           CLOSE CARLIST-SORTED.
+
+       TALLY-SORTED-RECORD.
+           READ CARLIST-SORTED
+               AT END
+                   SET WS-SORTED-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SORTED-COUNT
+                   MOVE CAR-PRICE-S TO WS-PRICE-NUM
+                   ADD WS-PRICE-NUM TO WS-TOTAL-VALUE
+           END-READ.
+
+       WRITE-TRAILER-RECORD.
+           OPEN EXTEND CARLIST-SORTED
+           MOVE 'T'              TO TRL-REC-TYPE
+           MOVE WS-SORTED-COUNT  TO TRL-RECORD-COUNT
+           MOVE WS-TOTAL-VALUE   TO TRL-TOTAL-VALUE
+           WRITE PRINT-REC
+           CLOSE CARLIST-SORTED.
+
+       SPLIT-PRICE-TIERS.
+           OPEN INPUT CARLIST-SORTED
+           OPEN OUTPUT CARLIST-BUDGET
+           OPEN OUTPUT CARLIST-MIDRNG
+           OPEN OUTPUT CARLIST-LUXURY
+           PERFORM SPLIT-SORTED-RECORD UNTIL WS-SPLIT-EOF
+           CLOSE CARLIST-SORTED
+           CLOSE CARLIST-BUDGET
+           CLOSE CARLIST-MIDRNG
+           CLOSE CARLIST-LUXURY.
+
+       SPLIT-SORTED-RECORD.
+           READ CARLIST-SORTED
+               AT END
+                   SET WS-SPLIT-EOF TO TRUE
+               NOT AT END
+                   IF CAR-REC-TYPE-S = 'D'
+                       PERFORM WRITE-PRICE-TIER-RECORD
+                   END-IF
+           END-READ.
+
+       WRITE-PRICE-TIER-RECORD.
+           MOVE CAR-PRICE-S TO WS-TIER-PRICE-NUM
+           IF WS-TIER-PRICE-NUM < 30000
+               MOVE CAR-REC-TYPE-S TO CAR-REC-TYPE-BG
+               MOVE CAR-NAME-S     TO CAR-NAME-BG
+               MOVE CAR-PRICE-S    TO CAR-PRICE-BG
+               MOVE CAR-CATEGORY-S TO CAR-CATEGORY-BG
+               WRITE BUDGET-REC
+           ELSE
+               IF WS-TIER-PRICE-NUM <= 60000
+                   MOVE CAR-REC-TYPE-S TO CAR-REC-TYPE-MR
+                   MOVE CAR-NAME-S     TO CAR-NAME-MR
+                   MOVE CAR-PRICE-S    TO CAR-PRICE-MR
+                   MOVE CAR-CATEGORY-S TO CAR-CATEGORY-MR
+                   WRITE MIDRNG-REC
+               ELSE
+                   MOVE CAR-REC-TYPE-S TO CAR-REC-TYPE-LX
+                   MOVE CAR-NAME-S     TO CAR-NAME-LX
+                   MOVE CAR-PRICE-S    TO CAR-PRICE-LX
+                   MOVE CAR-CATEGORY-S TO CAR-CATEGORY-LX
+                   WRITE LUXURY-REC
+               END-IF
+           END-IF.
+
+       VALIDATE-RECORDS.
+           OPEN OUTPUT CARSORT-EXCEPT
+           OPEN OUTPUT CARSORT-DUPR
+
+           OPEN INPUT CARLIST-B
+           OPEN OUTPUT CARLIST-BV
+           PERFORM CHECK-ELEC-GENERATION
+           PERFORM VALIDATE-ELEC-RECORD UNTIL WS-ELEC-EOF
+           CLOSE CARLIST-B
+           CLOSE CARLIST-BV
+
+           IF NOT WS-RUN-ABORTED
+               OPEN INPUT CARLIST-M
+               OPEN OUTPUT CARLIST-MV
+               PERFORM CHECK-HYB-GENERATION
+               PERFORM VALIDATE-HYB-RECORD UNTIL WS-HYB-EOF
+               CLOSE CARLIST-M
+               CLOSE CARLIST-MV
+           END-IF
+
+           IF NOT WS-RUN-ABORTED
+               OPEN INPUT CARLIST-J
+               OPEN OUTPUT CARLIST-JV
+               PERFORM CHECK-SUV-GENERATION
+               PERFORM VALIDATE-SUV-RECORD UNTIL WS-SUV-EOF
+               CLOSE CARLIST-J
+               CLOSE CARLIST-JV
+           END-IF
+
+           IF NOT WS-RUN-ABORTED
+               OPEN INPUT CARLIST-T
+               OPEN OUTPUT CARLIST-TV
+               PERFORM VALIDATE-SED-RECORD UNTIL WS-SED-EOF
+               CLOSE CARLIST-T
+               CLOSE CARLIST-TV
+           END-IF
+
+           CLOSE CARSORT-EXCEPT
+           CLOSE CARSORT-DUPR
+           DISPLAY "EXCEPTION RECORDS WRITTEN: " WS-EXCEPT-COUNT
+           DISPLAY "DUPLICATE NAMES FLAGGED: " WS-DUPR-COUNT.
+      *
+      * Generation-date checks - the first record of CARLIST-B/M/J is
+      * a header carrying the date the feed was produced.  A feed
+      * missing that header, or carrying a date other than today's
+      * run date, is stale vintage and fails the run rather than being
+      * merged in next to feeds from a different day.  CARLIST-T has
+      * no header and is not checked.
+      *
+       CHECK-ELEC-GENERATION.
+           READ CARLIST-B
+               AT END
+                   DISPLAY "CARELEC FEED HAS NO RECORDS"
+                   SET WS-RUN-ABORTED TO TRUE
+                   SET WS-ELEC-EOF TO TRUE
+               NOT AT END
+                   IF HDR-ID-B NOT = 'HDR'
+                       DISPLAY "CARELEC FEED IS MISSING ITS GENERATION "
+                           "HEADER RECORD"
+                       SET WS-RUN-ABORTED TO TRUE
+                       SET WS-ELEC-EOF TO TRUE
+                   ELSE
+                       IF HDR-GEN-DATE-B NOT = WS-RUN-DATE
+                           DISPLAY "CARELEC FEED IS STALE - GENERATION "
+                               "DATE " HDR-GEN-DATE-B
+                               " DOES NOT MATCH RUN DATE " WS-RUN-DATE
+                           SET WS-RUN-ABORTED TO TRUE
+                           SET WS-ELEC-EOF TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CHECK-HYB-GENERATION.
+           READ CARLIST-M
+               AT END
+                   DISPLAY "CARHYB FEED HAS NO RECORDS"
+                   SET WS-RUN-ABORTED TO TRUE
+                   SET WS-HYB-EOF TO TRUE
+               NOT AT END
+                   IF HDR-ID-M NOT = 'HDR'
+                       DISPLAY "CARHYB FEED IS MISSING ITS GENERATION "
+                           "HEADER RECORD"
+                       SET WS-RUN-ABORTED TO TRUE
+                       SET WS-HYB-EOF TO TRUE
+                   ELSE
+                       IF HDR-GEN-DATE-M NOT = WS-RUN-DATE
+                           DISPLAY "CARHYB FEED IS STALE - GENERATION "
+                               "DATE " HDR-GEN-DATE-M
+                               " DOES NOT MATCH RUN DATE " WS-RUN-DATE
+                           SET WS-RUN-ABORTED TO TRUE
+                           SET WS-HYB-EOF TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CHECK-SUV-GENERATION.
+           READ CARLIST-J
+               AT END
+                   DISPLAY "CARSUV FEED HAS NO RECORDS"
+                   SET WS-RUN-ABORTED TO TRUE
+                   SET WS-SUV-EOF TO TRUE
+               NOT AT END
+                   IF HDR-ID-J NOT = 'HDR'
+                       DISPLAY "CARSUV FEED IS MISSING ITS GENERATION "
+                           "HEADER RECORD"
+                       SET WS-RUN-ABORTED TO TRUE
+                       SET WS-SUV-EOF TO TRUE
+                   ELSE
+                       IF HDR-GEN-DATE-J NOT = WS-RUN-DATE
+                           DISPLAY "CARSUV FEED IS STALE - GENERATION "
+                               "DATE " HDR-GEN-DATE-J
+                               " DOES NOT MATCH RUN DATE " WS-RUN-DATE
+                           SET WS-RUN-ABORTED TO TRUE
+                           SET WS-SUV-EOF TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       VALIDATE-ELEC-RECORD.
+           READ CARLIST-B
+               AT END
+                   SET WS-ELEC-EOF TO TRUE
+               NOT AT END
+                   PERFORM CHECK-ELEC-FIELDS
+                   IF WS-RECORD-VALID
+                       MOVE CAR-NAME-B  TO CAR-NAME-BV
+                       MOVE CAR-PRICE-B TO CAR-PRICE-BV
+                       MOVE 'D'         TO CAR-REC-TYPE-BV
+                       MOVE 'ELEC'      TO CAR-CATEGORY-BV
+                       WRITE ELEC-FIELDS-V
+                       ADD 1 TO WS-ELEC-COUNT
+                       PERFORM CHECK-DUPLICATE-NAME
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-LINE
+                   END-IF
+           END-READ.
+
+       CHECK-ELEC-FIELDS.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE 'ELEC' TO WS-EXCEPT-FEED
+           MOVE CAR-NAME-B TO WS-EXCEPT-NAME
+           IF CAR-NAME-B = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'BLANK NAME' TO WS-REJECT-REASON
+           ELSE
+               IF CAR-PRICE-B-RAW NOT CARSORT-PRICE-CHARS
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+               ELSE
+                   MOVE CAR-PRICE-B TO WS-CHECK-PRICE-NUM
+                   IF WS-CHECK-PRICE-NUM NOT NUMERIC
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-CHECK-PRICE-NUM <= 0
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE 'ZERO OR NEGATIVE PRICE'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-HYB-RECORD.
+           READ CARLIST-M
+               AT END
+                   SET WS-HYB-EOF TO TRUE
+               NOT AT END
+                   PERFORM CHECK-HYB-FIELDS
+                   IF WS-RECORD-VALID
+                       MOVE CAR-NAME-M IN HYB-FIELDS
+                           TO CAR-NAME-MV
+                       MOVE CAR-PRICE-M IN HYB-FIELDS
+                           TO CAR-PRICE-MV
+                       MOVE 'D'         TO CAR-REC-TYPE-MV
+                       MOVE 'HYB'       TO CAR-CATEGORY-MV
+                       WRITE HYB-FIELDS-V
+                       ADD 1 TO WS-HYB-COUNT
+                       PERFORM CHECK-DUPLICATE-NAME
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-LINE
+                   END-IF
+           END-READ.
+
+       CHECK-HYB-FIELDS.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE 'HYB' TO WS-EXCEPT-FEED
+           MOVE CAR-NAME-M IN HYB-FIELDS TO WS-EXCEPT-NAME
+           IF CAR-NAME-M IN HYB-FIELDS = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'BLANK NAME' TO WS-REJECT-REASON
+           ELSE
+               IF CAR-PRICE-M-RAW IN HYB-FIELDS
+                       NOT CARSORT-PRICE-CHARS
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+               ELSE
+                   MOVE CAR-PRICE-M IN HYB-FIELDS TO WS-CHECK-PRICE-NUM
+                   IF WS-CHECK-PRICE-NUM NOT NUMERIC
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-CHECK-PRICE-NUM <= 0
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE 'ZERO OR NEGATIVE PRICE'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-SUV-RECORD.
+           READ CARLIST-J
+               AT END
+                   SET WS-SUV-EOF TO TRUE
+               NOT AT END
+                   PERFORM CHECK-SUV-FIELDS
+                   IF WS-RECORD-VALID
+                       MOVE CAR-NAME-I  TO CAR-NAME-JV
+                       MOVE CAR-PRICE-I TO CAR-PRICE-JV
+                       MOVE 'D'         TO CAR-REC-TYPE-JV
+                       MOVE 'SUV'       TO CAR-CATEGORY-JV
+                       WRITE SUV-FIELDS-V
+                       ADD 1 TO WS-SUV-COUNT
+                       PERFORM CHECK-DUPLICATE-NAME
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-LINE
+                   END-IF
+           END-READ.
+
+       CHECK-SUV-FIELDS.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE 'SUV' TO WS-EXCEPT-FEED
+           MOVE CAR-NAME-I TO WS-EXCEPT-NAME
+           IF CAR-NAME-I = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'BLANK NAME' TO WS-REJECT-REASON
+           ELSE
+               IF CAR-PRICE-I-RAW NOT CARSORT-PRICE-CHARS
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+               ELSE
+                   MOVE CAR-PRICE-I TO WS-CHECK-PRICE-NUM
+                   IF WS-CHECK-PRICE-NUM NOT NUMERIC
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-CHECK-PRICE-NUM <= 0
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE 'ZERO OR NEGATIVE PRICE'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-SED-RECORD.
+           READ CARLIST-T
+               AT END
+                   SET WS-SED-EOF TO TRUE
+               NOT AT END
+                   PERFORM CHECK-SED-FIELDS
+                   IF WS-RECORD-VALID
+                       MOVE CAR-NAME-T  TO CAR-NAME-TV
+                       MOVE CAR-PRICE-T TO CAR-PRICE-TV
+                       MOVE 'D'         TO CAR-REC-TYPE-TV
+                       MOVE 'SED'       TO CAR-CATEGORY-TV
+                       WRITE SED-FIELDS-V
+                       ADD 1 TO WS-SED-COUNT
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-LINE
+                   END-IF
+           END-READ.
+
+       CHECK-SED-FIELDS.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE 'SED' TO WS-EXCEPT-FEED
+           MOVE CAR-NAME-T TO WS-EXCEPT-NAME
+           IF CAR-NAME-T = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'BLANK NAME' TO WS-REJECT-REASON
+           ELSE
+               IF CAR-PRICE-T-RAW NOT CARSORT-PRICE-CHARS
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+               ELSE
+                   MOVE CAR-PRICE-T TO WS-CHECK-PRICE-NUM
+                   IF WS-CHECK-PRICE-NUM NOT NUMERIC
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE 'NON-NUMERIC PRICE' TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-CHECK-PRICE-NUM <= 0
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE 'ZERO OR NEGATIVE PRICE'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND-SW
+           PERFORM CHECK-FOR-DUPLICATE
+               VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+
+           IF WS-DUP-FOUND
+               PERFORM WRITE-DUPLICATE-LINE
+           END-IF
+
+           IF WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE WS-EXCEPT-NAME TO WS-SEEN-NAME(WS-SEEN-COUNT)
+               MOVE WS-EXCEPT-FEED TO WS-SEEN-CATEGORY(WS-SEEN-COUNT)
+           ELSE
+               IF NOT WS-SEEN-TABLE-FULL
+                   SET WS-SEEN-TABLE-FULL TO TRUE
+                   DISPLAY "DUPLICATE-NAME TABLE FULL AT 500 ENTRIES - "
+                       "CROSS-FEED DUPLICATE CHECKING SKIPPED FOR "
+                       "REMAINING RECORDS"
+               END-IF
+           END-IF.
+
+       CHECK-FOR-DUPLICATE.
+           IF WS-SEEN-NAME(WS-SEEN-IDX) = WS-EXCEPT-NAME
+           AND WS-SEEN-CATEGORY(WS-SEEN-IDX) NOT = WS-EXCEPT-FEED
+               SET WS-DUP-FOUND TO TRUE
+               MOVE WS-SEEN-CATEGORY(WS-SEEN-IDX)
+                   TO WS-DUP-MATCH-CATEGORY
+           END-IF.
+
+       WRITE-DUPLICATE-LINE.
+           MOVE WS-EXCEPT-NAME        TO DUPR-NAME
+           MOVE WS-DUP-MATCH-CATEGORY TO DUPR-FIRST-CATEGORY
+           MOVE WS-EXCEPT-FEED        TO DUPR-SECOND-CATEGORY
+           WRITE DUPR-LINE
+           ADD 1 TO WS-DUPR-COUNT.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE WS-EXCEPT-FEED   TO EXCEPT-FEED
+           MOVE WS-EXCEPT-NAME   TO EXCEPT-NAME
+           MOVE WS-REJECT-REASON TO EXCEPT-REASON
+           WRITE EXCEPT-LINE
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+       WRITE-RUNLOG.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-DATE TO WS-LOG-DATE-ED
+           MOVE WS-RUN-TIME TO WS-LOG-TIME-ED
+           MOVE WS-ELEC-COUNT   TO WS-LOG-ELEC-ED
+           MOVE WS-HYB-COUNT    TO WS-LOG-HYB-ED
+           MOVE WS-SUV-COUNT    TO WS-LOG-SUV-ED
+           MOVE WS-SED-COUNT    TO WS-LOG-SED-ED
+           MOVE WS-MERGE-COUNT  TO WS-LOG-MERGE-ED
+           MOVE WS-SORTED-COUNT TO WS-LOG-SORTED-ED
+
+           OPEN OUTPUT CARSORT-RUNLOG
+           WRITE RUNLOG-LINE FROM WS-RUNLOG-LINE-1
+           WRITE RUNLOG-LINE FROM WS-RUNLOG-LINE-2
+           WRITE RUNLOG-LINE FROM WS-RUNLOG-LINE-3
+           WRITE RUNLOG-LINE FROM WS-RUNLOG-LINE-4
+           WRITE RUNLOG-LINE FROM WS-RUNLOG-LINE-5
+           WRITE RUNLOG-LINE FROM WS-RUNLOG-LINE-6
+           WRITE RUNLOG-LINE FROM WS-RUNLOG-LINE-7
+           CLOSE CARSORT-RUNLOG.
 
        CLOSE-STOP.
+           PERFORM WRITE-RUNLOG
            DISPLAY "STOPPING PROGRAM".
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       ABORT-STOP.
+           MOVE 16 TO RETURN-CODE
+           DISPLAY "CARSORT RUN ABORTED - STALE OR MISSING FEED "
+               "GENERATION HEADER, SEE MESSAGES ABOVE"
+           STOP RUN.
