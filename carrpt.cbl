@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Follow-on to CARSORT.
+      *
+      * Reads CARLIST-SORTED and produces a printed, paginated price
+      * report - run-date heading, column headers, a page break every
+      * N lines, and a grand total/average at the end - instead of
+      * making the sales manager read the bare sorted file directly.
+      ******************************************************************
+
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CARRPT.
+       AUTHOR.        Eva W Lee.
+      *------------------------------------------------------------
+      * Modification History
+      *
+      *   2026-08-09  DWM  Original version - paginated price
+      *                    report driven off CARLIST-SORTED.
+      *------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARLIST-SORTED  ASSIGN TO CARSORTED.
+           SELECT CARPRICE-RPT    ASSIGN TO CARPRRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  CARLIST-SORTED RECORDING MODE F.
+       01  PRINT-REC.
+           05  CAR-REC-TYPE-S  PIC X(01).
+               88  CAR-REC-IS-DETAIL   VALUE 'D'.
+               88  CAR-REC-IS-TRAILER  VALUE 'T'.
+           05  CAR-NAME-S      PIC X(50).
+           05  CAR-PRICE-S     PIC $$,$$$,$$9.99.
+           05  CAR-CATEGORY-S  PIC X(04).
+           05  FILLER PIC X(12).
+      *
+       FD  CARPRICE-RPT RECORDING MODE F.
+       01  PRICE-RPT-LINE       PIC X(80).
+      *
+      *----------------------
+       WORKING-STORAGE SECTION.
+      *----------------------
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                   VALUE 'Y'.
+      *
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT       PIC 9(03) COMP VALUE 0.
+           05  WS-MAX-LINES        PIC 9(03) COMP VALUE 20.
+           05  WS-PAGE-COUNT       PIC 9(05) COMP VALUE 0.
+           05  WS-RECORD-COUNT     PIC 9(07) COMP VALUE 0.
+      *
+       01  WS-RUN-DATE             PIC 9(08).
+      *
+       01  WS-AMOUNTS.
+           05  WS-DTL-PRICE-NUM    PIC S9(07)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-PRICE      PIC S9(09)V99 COMP-3 VALUE 0.
+           05  WS-AVG-PRICE        PIC S9(09)V99 COMP-3 VALUE 0.
+      *
+       01  WS-HEADING-1.
+           05  FILLER              PIC X(20) VALUE SPACES.
+           05  FILLER              PIC X(31)
+               VALUE 'CARSORT INVENTORY PRICE REPORT'.
+      *
+       01  WS-HEADING-2.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-RUN-DATE-ED      PIC 9999/99/99.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'PAGE: '.
+           05  WS-PAGE-ED          PIC ZZZZ9.
+      *
+       01  WS-HEADING-3            PIC X(80) VALUE SPACES.
+      *
+       01  WS-HEADING-4.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(50) VALUE 'VEHICLE NAME'.
+           05  FILLER              PIC X(16) VALUE 'PRICE'.
+           05  FILLER              PIC X(08) VALUE 'CATEGORY'.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DTL-NAME         PIC X(50).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DTL-PRICE        PIC $$,$$$,$$9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DTL-CATEGORY     PIC X(04).
+      *
+       01  WS-TOTAL-LINE-1.
+           05  FILLER              PIC X(16) VALUE 'RECORDS PRINTED:'.
+           05  WS-RECORD-COUNT-ED  PIC ZZZ,ZZ9.
+      *
+       01  WS-TOTAL-LINE-2.
+           05  FILLER              PIC X(16) VALUE 'GRAND TOTAL:'.
+           05  WS-TOTAL-ED         PIC $,$$$,$$$,$$9.99.
+      *
+       01  WS-TOTAL-LINE-3.
+           05  FILLER              PIC X(16) VALUE 'AVERAGE PRICE:'.
+           05  WS-AVG-ED           PIC $,$$$,$$$,$$9.99.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       PROCESS-REPORT.
+           OPEN INPUT CARLIST-SORTED
+           OPEN OUTPUT CARPRICE-RPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED
+
+           PERFORM PRINT-HEADERS
+           PERFORM READ-SORTED-RECORD UNTIL WS-EOF
+           PERFORM PRINT-TOTALS
+
+           CLOSE CARLIST-SORTED
+           CLOSE CARPRICE-RPT
+
+           GO TO CLOSE-STOP.
+
+       READ-SORTED-RECORD.
+           READ CARLIST-SORTED
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CAR-REC-IS-DETAIL
+                       PERFORM PRINT-DETAIL-LINE
+                   END-IF
+           END-READ.
+
+       PRINT-HEADERS.
+           IF WS-PAGE-COUNT > 0
+               WRITE PRICE-RPT-LINE FROM WS-HEADING-1
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE PRICE-RPT-LINE FROM WS-HEADING-1
+           END-IF
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-PAGE-ED
+           WRITE PRICE-RPT-LINE FROM WS-HEADING-2
+           WRITE PRICE-RPT-LINE FROM WS-HEADING-3
+           WRITE PRICE-RPT-LINE FROM WS-HEADING-4
+           MOVE 0 TO WS-LINE-COUNT.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM PRINT-HEADERS
+           END-IF
+
+           MOVE CAR-NAME-S     TO WS-DTL-NAME
+           MOVE CAR-PRICE-S    TO WS-DTL-PRICE
+           MOVE CAR-CATEGORY-S TO WS-DTL-CATEGORY
+           WRITE PRICE-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECORD-COUNT
+
+           MOVE CAR-PRICE-S TO WS-DTL-PRICE-NUM
+           ADD WS-DTL-PRICE-NUM TO WS-TOTAL-PRICE.
+
+       PRINT-TOTALS.
+           IF WS-RECORD-COUNT > 0
+               COMPUTE WS-AVG-PRICE
+                   = WS-TOTAL-PRICE / WS-RECORD-COUNT
+           END-IF
+
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED
+           MOVE WS-TOTAL-PRICE  TO WS-TOTAL-ED
+           MOVE WS-AVG-PRICE    TO WS-AVG-ED
+
+           WRITE PRICE-RPT-LINE FROM SPACES
+           WRITE PRICE-RPT-LINE FROM WS-TOTAL-LINE-1
+           WRITE PRICE-RPT-LINE FROM WS-TOTAL-LINE-2
+           WRITE PRICE-RPT-LINE FROM WS-TOTAL-LINE-3.
+
+       CLOSE-STOP.
+           DISPLAY "STOPPING PROGRAM".
+           STOP RUN.
